@@ -3,28 +3,94 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           select rate-table-file
+               assign to dynamic ws-rate-table-file-path
+               organization is line sequential
+               file status is ws-rate-table-status.
 
        data division.
+       file section.
+       FD rate-table-file.
+       01 rate-table-rec.
+         05 rate-from-year  Pic 99.
+         05 rate-to-year    Pic 99.
+         05 rate-multiplier Pic 9V999.
+         05 rate-inflate-pct Pic 99.
+
+       working-storage section.
+       01 ws-rate-table-file-path Pic x(100)
+           value 'C:\Data Files\Ch2_RATETBL.dat'.
+       01 ws-rate-table-status Pic x(2) value '00'.
+       01 ws-env-value Pic x(100) value spaces.
+       01 ws-rate-table-loaded Pic x(3) value 'NO'.
+       01 ws-rate-eof Pic x(3) value 'NO'.
+       01 ws-rate-table-count Pic 99 value zero.
+       01 rate-table.
+         05 rate-table-entry occurs 20 times indexed by rate-idx.
+           10 wstbl-from-year   Pic 99.
+           10 wstbl-to-year     Pic 99.
+           10 wstbl-multiplier  Pic 9V999.
+           10 wstbl-inflate-pct Pic 99.
+
        LINKAGE section.
 
-       01 DATA-CALC.
-         05 NEW-COST       Pic 999v99.
-         05 YEAR-IN        Pic 99.
-         05 INFLATE        Pic 99.
-         
+       COPY INFLCALC.
 
        procedure division using DATA-CALC.
 
        100-MAIN-MODULE.
 
-           IF YEAR-IN <= 5
-               compute NEW-COST rounded
-                 = NEW-COST * 1.05
-               move 5 to INFLATE
-           ELSE
-               compute NEW-COST rounded
-                 = NEW-COST * 1.10
-               move 10 to INFLATE
-           END-IF
+           if ws-rate-table-loaded = 'NO'
+               perform 110-load-rate-table-rtn
+               move 'YES' to ws-rate-table-loaded
+           end-if
+
+           perform 120-apply-rate-rtn
 
        EXIT program.
+
+       110-load-rate-table-rtn.
+           accept ws-env-value from environment 'CH2RATE'
+           if ws-env-value not = spaces
+               move ws-env-value to ws-rate-table-file-path
+           end-if
+           open input rate-table-file
+           if ws-rate-table-status not = '00'
+               display 'INFLATION: rate table file not found, status='
+                   ws-rate-table-status
+                   ' - all records will be treated as not-rated'
+           else
+               perform until ws-rate-eof = 'YES'
+                   read rate-table-file
+                       at end
+                           move 'YES' to ws-rate-eof
+                       not at end
+                           add 1 to ws-rate-table-count
+                           move rate-from-year
+                               to wstbl-from-year(ws-rate-table-count)
+                           move rate-to-year
+                               to wstbl-to-year(ws-rate-table-count)
+                           move rate-multiplier
+                               to wstbl-multiplier(ws-rate-table-count)
+                           move rate-inflate-pct
+                               to wstbl-inflate-pct(ws-rate-table-count)
+                   end-read
+               end-perform
+               close rate-table-file
+           end-if.
+
+       120-apply-rate-rtn.
+           move 'N' to RATE-FOUND
+           perform varying rate-idx from 1 by 1
+                   until rate-idx > ws-rate-table-count
+               if YEAR-IN >= wstbl-from-year(rate-idx)
+                  and YEAR-IN <= wstbl-to-year(rate-idx)
+                   compute NEW-COST rounded
+                       = NEW-COST * wstbl-multiplier(rate-idx)
+                   move wstbl-inflate-pct(rate-idx) to INFLATE
+                   move 'Y' to RATE-FOUND
+                   exit perform
+               end-if
+           end-perform.
