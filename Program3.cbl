@@ -0,0 +1,236 @@
+       identification division.
+       program-id. Problem3 as "CSmithCh2pgm3".
+       author. Chris Smith
+
+      ********************************************
+      * Chapter 2 Program 3
+      * Control-break sales summary report, built off the
+      * Ch2_SALES.rpt detail extract produced by CSmithCh2pgm2.
+      ********************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select sales-file
+               assign to dynamic ws-sales-file-path
+               organization is line sequential.
+           select sort-file
+               assign to dynamic ws-sort-work-file-path.
+           select sorted-sales-file
+               assign to dynamic ws-sorted-sales-file-path
+               organization is line sequential.
+           select summary-report-file
+               assign to dynamic ws-summary-report-file-path
+               organization is line sequential.
+
+       data division.
+       file section.
+       FD sales-file.
+       COPY SALESREC.
+
+       SD sort-file.
+       01 sd-sales-rec.
+         05 sd-name-out Pic x(20).
+         05 filler Pic x(5).
+         05 sd-unit-price Pic 9(3)V99.
+         05 filler Pic x(5).
+         05 sd-qty-sold Pic 999.
+         05 filler Pic x(5).
+         05 sd-total-price Pic 9(6)V99.
+
+       FD sorted-sales-file.
+       01 sorted-sales-rec.
+         05 sort-name-out Pic x(20).
+         05 filler Pic x(5).
+         05 sort-unit-price Pic 9(3)V99.
+         05 filler Pic x(5).
+         05 sort-qty-sold Pic 999.
+         05 filler Pic x(5).
+         05 sort-total-price Pic 9(6)V99.
+
+       FD summary-report-file.
+       01 header-rec-1.
+         05 filler Pic x(25).
+         05 header-title Pic x(25).
+         05 filler Pic x(10).
+         05 header-page-label Pic x(5).
+         05 header-page-no Pic zzz9.
+       01 header-rec-2.
+         05 header-col1 Pic x(20).
+         05 filler Pic x(10).
+         05 header-col2 Pic x(10).
+         05 filler Pic x(10).
+         05 header-col3 Pic x(14).
+       01 detail-rec.
+         05 detail-name Pic x(20).
+         05 filler Pic x(10).
+         05 detail-qty Pic zz9.
+         05 filler Pic x(17).
+         05 detail-price Pic zzz,zzz.99.
+       01 subtotal-rec.
+         05 subtotal-name Pic x(20).
+         05 filler Pic x(2).
+         05 subtotal-label Pic x(8).
+         05 subtotal-qty Pic zzz,zz9.
+         05 filler Pic x(14).
+         05 subtotal-price Pic zz,zzz,zz9.99.
+       01 grand-total-rec.
+         05 filler Pic x(20).
+         05 grand-label Pic x(11).
+         05 grand-qty Pic zzz,zzz,zz9.
+         05 filler Pic x(10).
+         05 grand-price Pic z,zzz,zzz,zz9.99.
+
+       working-storage section.
+       01 ws-sales-file-path Pic x(100)
+           value 'C:\Data Files\Ch2_SALES.rpt'.
+       01 ws-sort-work-file-path Pic x(100)
+           value 'C:\Data Files\Ch2_SALES_SORT.wrk'.
+       01 ws-sorted-sales-file-path Pic x(100)
+           value 'C:\Data Files\Ch2_SALES_SORTED.dat'.
+       01 ws-summary-report-file-path Pic x(100)
+           value 'C:\Data Files\Ch2_SALES_SUMMARY.rpt'.
+       01 ws-env-value Pic x(100) value spaces.
+       01 ws-sales-eof Pic x(3) value 'no'.
+       01 ws-sorted-eof Pic x(3) value 'no'.
+       01 ws-first-record Pic x(3) value 'yes'.
+       01 ws-prev-name Pic x(20) value spaces.
+       01 ws-group-qty-total Pic 9(6) value zero.
+       01 ws-group-price-total Pic 9(8)V99 value zero.
+       01 ws-grand-qty-total Pic 9(8) value zero.
+       01 ws-grand-price-total Pic 9(10)V99 value zero.
+       01 ws-line-count Pic 9(3) value zero.
+       01 ws-lines-per-page Pic 9(3) value 20.
+       01 ws-page-number Pic 9(3) value zero.
+
+       procedure division.
+       100-main-module.
+           perform 010-init-file-paths-rtn
+           sort sort-file
+               on ascending key sd-name-out
+               input procedure is 200-sort-input-rtn
+               giving sorted-sales-file
+           perform 300-report-rtn
+           stop run.
+
+       010-init-file-paths-rtn.
+           accept ws-env-value from environment 'CH2SALES'
+           if ws-env-value not = spaces
+               move ws-env-value to ws-sales-file-path
+           end-if
+           move spaces to ws-env-value
+           accept ws-env-value from environment 'CH2SRTWRK'
+           if ws-env-value not = spaces
+               move ws-env-value to ws-sort-work-file-path
+           end-if
+           move spaces to ws-env-value
+           accept ws-env-value from environment 'CH2SRTDAT'
+           if ws-env-value not = spaces
+               move ws-env-value to ws-sorted-sales-file-path
+           end-if
+           move spaces to ws-env-value
+           accept ws-env-value from environment 'CH2SUMRPT'
+           if ws-env-value not = spaces
+               move ws-env-value to ws-summary-report-file-path
+           end-if.
+
+       200-sort-input-rtn.
+           open input sales-file
+           perform until ws-sales-eof = 'yes'
+               read sales-file
+                   at end
+                       move 'yes' to ws-sales-eof
+                   not at end
+                       if name-out not = 'TOTALS'
+                           move spaces to sd-sales-rec
+                           move name-out to sd-name-out
+                           move unit-price-out to sd-unit-price
+                           move qty-sold-out to sd-qty-sold
+                           move total-price-out to sd-total-price
+                           release sd-sales-rec
+                       end-if
+               end-read
+           end-perform
+           close sales-file.
+
+       300-report-rtn.
+           open output summary-report-file
+           open input sorted-sales-file
+           move 1 to ws-page-number
+           perform 310-write-header-rtn
+           read sorted-sales-file
+               at end
+                   move 'yes' to ws-sorted-eof
+           end-read
+           perform until ws-sorted-eof = 'yes'
+               if ws-first-record = 'yes'
+                   move sort-name-out to ws-prev-name
+                   move 'no' to ws-first-record
+               end-if
+               if sort-name-out not = ws-prev-name
+                   perform 320-write-subtotal-rtn
+                   move sort-name-out to ws-prev-name
+                   move zero to ws-group-qty-total
+                   move zero to ws-group-price-total
+               end-if
+               perform 330-write-detail-rtn
+               add sort-qty-sold to ws-group-qty-total
+               add sort-total-price to ws-group-price-total
+               add sort-qty-sold to ws-grand-qty-total
+               add sort-total-price to ws-grand-price-total
+               read sorted-sales-file
+                   at end
+                       move 'yes' to ws-sorted-eof
+               end-read
+           end-perform
+           if ws-first-record = 'no'
+               perform 320-write-subtotal-rtn
+           end-if
+           perform 340-write-grand-total-rtn
+           close sorted-sales-file
+             summary-report-file.
+
+       310-write-header-rtn.
+           move spaces to header-rec-1
+           move 'CH2 SALES SUMMARY REPORT' to header-title
+           move 'PAGE ' to header-page-label
+           move ws-page-number to header-page-no
+           write header-rec-1
+           move spaces to header-rec-2
+           move 'PRODUCT NAME' to header-col1
+           move 'QTY SOLD' to header-col2
+           move 'TOTAL PRICE' to header-col3
+           write header-rec-2.
+
+       320-write-subtotal-rtn.
+           move spaces to subtotal-rec
+           move ws-prev-name to subtotal-name
+           move 'SUBTOTAL' to subtotal-label
+           move ws-group-qty-total to subtotal-qty
+           move ws-group-price-total to subtotal-price
+           write subtotal-rec.
+
+       330-write-detail-rtn.
+           move spaces to detail-rec
+           move sort-name-out to detail-name
+           move sort-qty-sold to detail-qty
+           move sort-total-price to detail-price
+           write detail-rec
+           add 1 to ws-line-count
+           if ws-line-count >= ws-lines-per-page
+               perform 350-page-break-rtn
+           end-if.
+
+       340-write-grand-total-rtn.
+           move spaces to grand-total-rec
+           move 'GRAND TOTAL' to grand-label
+           move ws-grand-qty-total to grand-qty
+           move ws-grand-price-total to grand-price
+           write grand-total-rec.
+
+       350-page-break-rtn.
+           add 1 to ws-page-number
+           move zero to ws-line-count
+           perform 310-write-header-rtn.
+
+       end program Problem3.
