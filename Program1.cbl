@@ -10,55 +10,532 @@
        input-output section.
        file-control.
            select trans-file
-               assign to 'C:\Data Files\Ch2_trans.dat'
+               assign to dynamic ws-trans-file-path
                organization is line sequential.
            select sales-file
-               assign to 'C:\Data Files\Ch2_SALES.rpt'
+               assign to dynamic ws-sales-file-path
                organization is line sequential.
+           select reject-file
+               assign to dynamic ws-reject-file-path
+               organization is line sequential.
+           select product-master-file
+               assign to dynamic ws-prodmast-file-path
+               organization is line sequential
+               file status is ws-prodmast-file-status.
+           select restart-file
+               assign to dynamic ws-restart-file-path
+               organization is line sequential
+               file status is ws-restart-file-status.
+           select run-control-file
+               assign to dynamic ws-runctl-file-path
+               organization is line sequential
+               file status is ws-run-control-status.
+           select audit-file
+               assign to dynamic ws-audit-file-path
+               organization is line sequential.
+           select sales-index-file
+               assign to dynamic ws-sales-index-file-path
+               organization is line sequential
+               file status is ws-sales-index-status.
 
        data division.
        file section.
        FD trans-file.
        01 trans-rec.
-         05 name-in Pic X(20).
+         05 product-code-in Pic X(6).
          05 unit-price-in Pic 9(3)V99.
          05 qty-sold-in Pic 999.
+         05 year-in Pic 99.
+
+       FD product-master-file.
+       COPY PRODMAST.
 
        FD sales-file.
-       01 sales-rec.
-         05 name-out Pic x(20).
+       COPY SALESREC.
+
+       FD reject-file.
+       01 reject-rec.
+         05 reject-product-code Pic x(6).
          05 filler Pic x(5).
-         05 unit-price-out Pic 9(3)V99.
+         05 reject-unit-price Pic 9(3)V99.
          05 filler Pic x(5).
-         05 qty-sold-out Pic 999.
+         05 reject-qty-sold Pic 999.
          05 filler Pic x(5).
-         05 total-price-out Pic 9(6)V99.
+         05 reject-reason Pic x(20).
+
+       FD restart-file.
+       01 checkpoint-rec.
+         05 checkpoint-count Pic 9(6).
+         05 checkpoint-accepted-count Pic 9(6).
+         05 checkpoint-rejected-count Pic 9(6).
+         05 checkpoint-qty-sold-total Pic 9(6).
+         05 checkpoint-price-total Pic 9(8)V99.
+         05 checkpoint-run-number Pic 9(6).
+
+       FD run-control-file.
+       01 run-control-rec.
+         05 run-control-number Pic 9(6).
+
+       FD audit-file.
+       01 audit-rec.
+         05 audit-run-number Pic 9(6).
+         05 filler Pic x(2).
+         05 audit-run-date Pic 9(8).
+         05 filler Pic x(2).
+         05 audit-run-time Pic 9(8).
+         05 filler Pic x(2).
+         05 audit-product-code Pic x(6).
+         05 filler Pic x(2).
+         05 audit-unit-price Pic 9(3)V99.
+         05 filler Pic x(2).
+         05 audit-qty-sold Pic 999.
+         05 filler Pic x(2).
+         05 audit-total-price Pic 9(6)V99.
+
+       FD sales-index-file.
+       01 idx-sales-rec.
+         05 idx-product-code Pic x(6).
+         05 idx-product-name Pic x(20).
+         05 idx-qty-sold-total Pic 9(8).
+         05 idx-price-total Pic 9(10)V99.
 
        working-storage section.
        01 are-there-more-records Pic x(3) value 'yes'.
+       01 ws-valid-record Pic x(3) value 'YES'.
+       01 ws-reject-reason Pic x(20) value spaces.
+       01 ws-accepted-count Pic 9(6) value zero.
+       01 ws-rejected-count Pic 9(6) value zero.
+       01 ws-records-read Pic 9(6) value zero.
+       01 ws-qty-sold-total Pic 9(6) value zero.
+       01 ws-price-total Pic 9(8)V99 value zero.
+       01 ws-price-variance Pic S9(3)V99 value zero.
+       01 ws-price-variance-tolerance Pic 9(3)V99 value 0.01.
+       01 ws-restart-file-status Pic x(2) value '00'.
+       01 ws-restart-count Pic 9(6) value zero.
+       01 ws-restart-requested Pic x(3) value 'NO'.
+       01 ws-checkpoint-interval Pic 9(6) value 1000.
+       01 ws-sales-index-status Pic x(2) value '00'.
+       01 ws-prodmast-file-status Pic x(2) value '00'.
+       01 ws-pm-eof Pic x(3) value 'NO'.
+       01 ws-si-eof Pic x(3) value 'NO'.
+       01 ws-product-master-count Pic 9(4) value zero.
+       01 ws-product-found Pic x(3) value 'NO'.
+       01 ws-sales-index-count Pic 9(4) value zero.
+       01 ws-sales-index-found Pic x(3) value 'NO'.
+       01 ws-table-max-entries Pic 9(4) value 500.
+       01 product-master-table.
+         05 pm-entry occurs 500 times indexed by pm-idx.
+           10 pm-code Pic x(6).
+           10 pm-name Pic x(20).
+           10 pm-price Pic 9(3)V99.
+       01 sales-index-table.
+         05 si-entry occurs 500 times indexed by si-idx.
+           10 si-code Pic x(6).
+           10 si-name Pic x(20).
+           10 si-qty-total Pic 9(8).
+           10 si-price-total Pic 9(10)V99.
+       01 ws-run-control-status Pic x(2) value '00'.
+       01 ws-run-number Pic 9(6) value zero.
+       01 ws-run-date Pic 9(8) value zero.
+       01 ws-run-time Pic 9(8) value zero.
+       01 ws-trans-file-path Pic x(100)
+           value 'C:\Data Files\Ch2_trans.dat'.
+       01 ws-sales-file-path Pic x(100)
+           value 'C:\Data Files\Ch2_SALES.rpt'.
+       01 ws-reject-file-path Pic x(100)
+           value 'C:\Data Files\Ch2_REJECT.rpt'.
+       01 ws-prodmast-file-path Pic x(100)
+           value 'C:\Data Files\Ch2_PRODMAST.dat'.
+       01 ws-restart-file-path Pic x(100)
+           value 'C:\Data Files\Ch2_RESTART.dat'.
+       01 ws-runctl-file-path Pic x(100)
+           value 'C:\Data Files\Ch2_RUNCTL.dat'.
+       01 ws-audit-file-path Pic x(100)
+           value 'C:\Data Files\Ch2_AUDIT.dat'.
+       01 ws-sales-index-file-path Pic x(100)
+           value 'C:\Data Files\Ch2_SALES_INDEX.dat'.
+       01 ws-env-value Pic x(100) value spaces.
+
+       COPY INFLCALC.
 
        procedure division.
        100-main-module.
+           perform 010-init-file-paths-rtn
+           perform 050-restart-rtn
+           perform 070-run-control-rtn
+           perform 015-load-product-master-rtn
+           perform 040-load-sales-index-rtn
            open input trans-file
-             output sales-file.
+           if ws-restart-count > 0
+               open extend sales-file
+               open extend reject-file
+               open extend audit-file
+           else
+               open output sales-file
+               open output reject-file
+               open output audit-file
+           end-if
+           if ws-restart-count > 0
+               perform 060-skip-to-restart-rtn
+           end-if
            perform until are-there-more-records = 'no'
                read trans-file
                    at end
                        move 'no' to are-there-more-records
                    not at end
+                       add 1 to ws-records-read
                        perform 200-calc-rtn
+                       perform 310-checkpoint-rtn
                end-read
            end-perform
+           perform 300-trailer-rtn
+           perform 305-save-sales-index-rtn
+           perform 315-clear-restart-rtn
            close trans-file
              sales-file
+             reject-file
+             audit-file
+           display 'CSmithCh2pgm2 accepted records: ' ws-accepted-count
+           display 'CSmithCh2pgm2 rejected records: ' ws-rejected-count
            stop run.
 
+       015-load-product-master-rtn.
+           open input product-master-file
+           if ws-prodmast-file-status not = '00'
+               display
+               'CSmithCh2pgm2: product master file not found, status='
+                   ws-prodmast-file-status
+                   ' - every transaction will reject as unknown product'
+           else
+               perform until ws-pm-eof = 'YES'
+                   read product-master-file
+                       at end
+                           move 'YES' to ws-pm-eof
+                       not at end
+                           if ws-product-master-count
+                                   >= ws-table-max-entries
+                               display
+                                   'CSmithCh2pgm2: product master over '
+                                   ws-table-max-entries
+                                   ' entries, ignoring the rest'
+                               move 'YES' to ws-pm-eof
+                           else
+                               add 1 to ws-product-master-count
+                               move product-code
+                                   to pm-code(ws-product-master-count)
+                               move product-name
+                                   to pm-name(ws-product-master-count)
+                               move product-price
+                                   to pm-price(ws-product-master-count)
+                           end-if
+                   end-read
+               end-perform
+               close product-master-file
+           end-if.
+
+       040-load-sales-index-rtn.
+           open input sales-index-file
+           if ws-sales-index-status = '00'
+               perform until ws-si-eof = 'YES'
+                   read sales-index-file
+                       at end
+                           move 'YES' to ws-si-eof
+                       not at end
+                           if ws-sales-index-count
+                               >= ws-table-max-entries
+                             display
+                               'CSmithCh2pgm2: sales index over '
+                               ws-table-max-entries
+                               ' entries, ignoring the rest'
+                             move 'YES' to ws-si-eof
+                           else
+                             add 1 to ws-sales-index-count
+                             move idx-product-code
+                               to si-code(ws-sales-index-count)
+                             move idx-product-name
+                               to si-name(ws-sales-index-count)
+                             move idx-qty-sold-total
+                               to si-qty-total(ws-sales-index-count)
+                             move idx-price-total
+                               to si-price-total(ws-sales-index-count)
+                           end-if
+                   end-read
+               end-perform
+               close sales-index-file
+           end-if.
+
+       010-init-file-paths-rtn.
+           accept ws-env-value from environment 'CH2TRANS'
+           if ws-env-value not = spaces
+               move ws-env-value to ws-trans-file-path
+           end-if
+           move spaces to ws-env-value
+           accept ws-env-value from environment 'CH2SALES'
+           if ws-env-value not = spaces
+               move ws-env-value to ws-sales-file-path
+           end-if
+           move spaces to ws-env-value
+           accept ws-env-value from environment 'CH2REJECT'
+           if ws-env-value not = spaces
+               move ws-env-value to ws-reject-file-path
+           end-if
+           move spaces to ws-env-value
+           accept ws-env-value from environment 'CH2PRODMS'
+           if ws-env-value not = spaces
+               move ws-env-value to ws-prodmast-file-path
+           end-if
+           move spaces to ws-env-value
+           accept ws-env-value from environment 'CH2RESTRT'
+           if ws-env-value not = spaces
+               move ws-env-value to ws-restart-file-path
+           end-if
+           move spaces to ws-env-value
+           accept ws-env-value from environment 'CH2RUNCTL'
+           if ws-env-value not = spaces
+               move ws-env-value to ws-runctl-file-path
+           end-if
+           move spaces to ws-env-value
+           accept ws-env-value from environment 'CH2AUDIT'
+           if ws-env-value not = spaces
+               move ws-env-value to ws-audit-file-path
+           end-if
+           move spaces to ws-env-value
+           accept ws-env-value from environment 'CH2SLSIDX'
+           if ws-env-value not = spaces
+               move ws-env-value to ws-sales-index-file-path
+           end-if
+           move spaces to ws-env-value
+           accept ws-env-value from environment 'CH2RESTART'
+           if ws-env-value = 'YES'
+               move 'YES' to ws-restart-requested
+           end-if.
+
+       050-restart-rtn.
+           move zero to ws-restart-count
+           if ws-restart-requested = 'YES'
+               open input restart-file
+               if ws-restart-file-status = '00'
+                   read restart-file
+                       at end
+                           continue
+                       not at end
+                           move checkpoint-count to ws-restart-count
+                           move checkpoint-accepted-count
+                               to ws-accepted-count
+                           move checkpoint-rejected-count
+                               to ws-rejected-count
+                           move checkpoint-qty-sold-total
+                               to ws-qty-sold-total
+                           move checkpoint-price-total
+                               to ws-price-total
+                           move checkpoint-run-number
+                               to ws-run-number
+                   end-read
+                   close restart-file
+               end-if
+           end-if.
+
+       060-skip-to-restart-rtn.
+           perform ws-restart-count times
+               read trans-file
+                   at end
+                       move 'no' to are-there-more-records
+               end-read
+           end-perform
+           move ws-restart-count to ws-records-read.
+
+       070-run-control-rtn.
+           if ws-restart-count > 0
+               continue
+           else
+               move zero to ws-run-number
+               open input run-control-file
+               if ws-run-control-status = '00'
+                   read run-control-file
+                       at end
+                           continue
+                       not at end
+                           move run-control-number to ws-run-number
+                   end-read
+                   close run-control-file
+               end-if
+               add 1 to ws-run-number
+               open output run-control-file
+               move ws-run-number to run-control-number
+               write run-control-rec
+               close run-control-file
+           end-if
+           accept ws-run-date from date yyyymmdd
+           accept ws-run-time from time.
+
        200-calc-rtn.
-           move name-in to name-out
-           move unit-price-in to unit-price-out
+           move 'YES' to ws-valid-record
+           move spaces to ws-reject-reason
+           perform 210-validate-basic-rtn
+           if ws-valid-record = 'YES'
+               perform 220-lookup-product-rtn
+           end-if
+           if ws-valid-record = 'YES'
+               perform 225-apply-inflation-rtn
+           end-if
+           if ws-valid-record = 'YES'
+               perform 230-accept-rtn
+           else
+               perform 250-reject-rtn
+           end-if.
+
+       210-validate-basic-rtn.
+           evaluate true
+               when product-code-in = spaces
+                   move 'NO' to ws-valid-record
+                   move 'BLANK PRODUCT CODE' to ws-reject-reason
+               when qty-sold-in is not numeric
+                   move 'NO' to ws-valid-record
+                   move 'INVALID QTY SOLD' to ws-reject-reason
+               when qty-sold-in < 1
+                   move 'NO' to ws-valid-record
+                   move 'INVALID QTY SOLD' to ws-reject-reason
+               when other
+                   continue
+           end-evaluate.
+
+       220-lookup-product-rtn.
+           move 'NO' to ws-product-found
+           perform varying pm-idx from 1 by 1
+                   until pm-idx > ws-product-master-count
+               if pm-code(pm-idx) = product-code-in
+                   move 'YES' to ws-product-found
+                   exit perform
+               end-if
+           end-perform
+           if ws-product-found = 'NO'
+               move 'NO' to ws-valid-record
+               move 'UNKNOWN PRODUCT CODE' to ws-reject-reason
+           else
+               if pm-price(pm-idx) = zero
+                   move 'NO' to ws-valid-record
+                   move 'ZERO UNIT PRICE' to ws-reject-reason
+               else
+                   compute ws-price-variance =
+                       unit-price-in - pm-price(pm-idx)
+                   if function abs(ws-price-variance)
+                           > ws-price-variance-tolerance
+                       move 'NO' to ws-valid-record
+                       move 'PRICE VARIANCE' to ws-reject-reason
+                   end-if
+               end-if
+           end-if.
+
+       225-apply-inflation-rtn.
+           move pm-price(pm-idx) to new-cost of data-calc
+           move year-in of trans-rec to year-in of data-calc
+           call 'INFLATION' using data-calc
+           if rate-found of data-calc not = 'Y'
+               move 'NO' to ws-valid-record
+               move 'NO INFLATION RATE' to ws-reject-reason
+           end-if.
+
+       230-accept-rtn.
+           move spaces to sales-rec
+           move pm-name(pm-idx) to name-out
            move qty-sold-in to qty-sold-out
-           multiply unit-price-out by qty-sold-out giving 
+           move new-cost of data-calc to unit-price-out
+           multiply unit-price-out by qty-sold-out giving
            total-price-out
-           write sales-rec.
+           write sales-rec
+           add 1 to ws-accepted-count
+           add qty-sold-out to ws-qty-sold-total
+           add total-price-out to ws-price-total
+           perform 240-audit-rtn
+           perform 245-update-sales-index-rtn.
+
+       240-audit-rtn.
+           move spaces to audit-rec
+           move ws-run-number to audit-run-number
+           move ws-run-date to audit-run-date
+           move ws-run-time to audit-run-time
+           move product-code-in to audit-product-code
+           move unit-price-out to audit-unit-price
+           move qty-sold-out to audit-qty-sold
+           move total-price-out to audit-total-price
+           write audit-rec.
+
+       245-update-sales-index-rtn.
+           move 'NO' to ws-sales-index-found
+           perform varying si-idx from 1 by 1
+                   until si-idx > ws-sales-index-count
+               if si-code(si-idx) = product-code-in
+                   move 'YES' to ws-sales-index-found
+                   exit perform
+               end-if
+           end-perform
+           if ws-sales-index-found = 'YES'
+               add qty-sold-out to si-qty-total(si-idx)
+               add total-price-out to si-price-total(si-idx)
+           else
+               if ws-sales-index-count >= ws-table-max-entries
+                   display
+                   'CSmithCh2pgm2: sales index is full at '
+                       ws-table-max-entries
+                       ' products, ' product-code-in
+                       ' will not be indexed'
+               else
+                   add 1 to ws-sales-index-count
+                   move product-code-in to si-code(ws-sales-index-count)
+                   move name-out to si-name(ws-sales-index-count)
+                   move qty-sold-out
+                       to si-qty-total(ws-sales-index-count)
+                   move total-price-out
+                       to si-price-total(ws-sales-index-count)
+               end-if
+           end-if.
+
+       250-reject-rtn.
+           move spaces to reject-rec
+           move product-code-in to reject-product-code
+           move unit-price-in to reject-unit-price
+           move qty-sold-in to reject-qty-sold
+           move ws-reject-reason to reject-reason
+           write reject-rec
+           add 1 to ws-rejected-count.
+
+       310-checkpoint-rtn.
+           if function mod(ws-records-read, ws-checkpoint-interval)
+                   = zero
+               open output restart-file
+               move ws-records-read to checkpoint-count
+               move ws-accepted-count to checkpoint-accepted-count
+               move ws-rejected-count to checkpoint-rejected-count
+               move ws-qty-sold-total to checkpoint-qty-sold-total
+               move ws-price-total to checkpoint-price-total
+               move ws-run-number to checkpoint-run-number
+               write checkpoint-rec
+               close restart-file
+               perform 305-save-sales-index-rtn
+           end-if.
+
+       315-clear-restart-rtn.
+           open output restart-file
+           close restart-file.
+
+       300-trailer-rtn.
+           move spaces to sales-trailer-rec
+           move 'TOTALS' to trailer-label
+           move ws-records-read to trailer-records-read
+           move ws-qty-sold-total to trailer-qty-sold-total
+           move ws-price-total to trailer-price-total
+           write sales-trailer-rec.
+
+       305-save-sales-index-rtn.
+           open output sales-index-file
+           perform varying si-idx from 1 by 1
+                   until si-idx > ws-sales-index-count
+               move si-code(si-idx) to idx-product-code
+               move si-name(si-idx) to idx-product-name
+               move si-qty-total(si-idx) to idx-qty-sold-total
+               move si-price-total(si-idx) to idx-price-total
+               write idx-sales-rec
+           end-perform
+           close sales-index-file.
 
        end program Problem2.
