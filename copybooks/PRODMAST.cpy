@@ -0,0 +1,9 @@
+      ******************************************************
+      * Product master record shared by CSmithCh2pgm2 and any
+      * follow-on inquiry/report programs that need product
+      * code, name, and authoritative unit price.
+      ******************************************************
+       01 product-master-rec.
+         05 product-code  Pic X(6).
+         05 product-name  Pic X(20).
+         05 product-price Pic 9(3)V99.
