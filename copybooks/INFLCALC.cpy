@@ -0,0 +1,9 @@
+      ******************************************************
+      * DATA-CALC linkage record shared between CSmithCh2pgm2
+      * and the INFLATION subroutine (Program16subroutine).
+      ******************************************************
+       01 DATA-CALC.
+         05 NEW-COST       Pic 999v99.
+         05 YEAR-IN        Pic 99.
+         05 INFLATE        Pic 99.
+         05 RATE-FOUND     Pic x.
