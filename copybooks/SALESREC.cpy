@@ -0,0 +1,23 @@
+      ******************************************************
+      * Sales extract record layout shared by CSmithCh2pgm2
+      * (writer) and CSmithCh2pgm3 (sales summary reader).
+      * sales-trailer-rec is the control-total line appended
+      * to the end of the file; readers identify it by
+      * name-out = 'TOTALS'.
+      ******************************************************
+       01 sales-rec.
+         05 name-out Pic x(20).
+         05 filler Pic x(5).
+         05 unit-price-out Pic 9(3)V99.
+         05 filler Pic x(5).
+         05 qty-sold-out Pic 999.
+         05 filler Pic x(5).
+         05 total-price-out Pic 9(6)V99.
+       01 sales-trailer-rec.
+         05 trailer-label Pic x(20).
+         05 filler Pic x(5).
+         05 trailer-records-read Pic 9(6).
+         05 filler Pic x(5).
+         05 trailer-qty-sold-total Pic 9(6).
+         05 filler Pic x(5).
+         05 trailer-price-total Pic 9(8)V99.
